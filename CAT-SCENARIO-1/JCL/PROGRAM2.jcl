@@ -0,0 +1,59 @@
+//PROGRAM2 JOB (ACCTNO),'EMPLOYEE COUNTS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//*  NIGHTLY HEADCOUNT / SALARY STATISTICS / TENURE BREAKDOWN     *
+//*  AND PAYROLL EXTRACT RUN FOR PROGRAM2.                        *
+//*                                                                *
+//*  CTLCARD (CF-RECORD, 14 BYTES) SUPPLIES TWO PARAMETERS:        *
+//*      COLS  1- 8   RUN DATE, YYYYMMDD.  OVERRIDES THE SYSTEM    *
+//*                   DATE WHEN NON-ZERO.                         *
+//*      COLS  9-14   EXPECTED EMPLOYEE COUNT FOR THE RUN'S        *
+//*                   CONTROL-TOTAL CHECK.  THE CHECK IS SKIPPED   *
+//*                   WHEN ZERO.                                  *
+//*  THE CTLCARD DD IS OPTIONAL.  WHEN IT IS OMITTED, PROGRAM2      *
+//*  USES THE SYSTEM DATE AND SKIPS THE CONTROL-TOTAL CHECK.       *
+//*                                                                *
+//*  RESTARTFILE CARRIES A CHECKPOINT FORWARD ACROSS EVERY RUN OF   *
+//*  THIS STEP, SO DISP=(MOD,KEEP) IS USED RATHER THAN A FRESH      *
+//*  ALLOC EACH TIME - A RERUN AFTER A MID-BATCH ABEND PICKS UP     *
+//*  WHERE THE LAST CHECKPOINT LEFT OFF INSTEAD OF REPROCESSING    *
+//*  EMPFILE FROM THE FIRST RECORD.                                *
+//*                                                                *
+//*  THIS IS THE NORMAL NIGHTLY JCL - IT IS NOT A RESTART.  STEP005 *
+//*  DELETES ANY PRIOR EXCFILE/EXTFILE BEFORE STEP010 ALLOCATES     *
+//*  THEM NEW, SO EACH NIGHT'S EXCEPTIONS LOG AND PAYROLL EXTRACT   *
+//*  START EMPTY RATHER THAN APPENDING TO THE PRIOR NIGHT'S ROWS.  *
+//*  DISP=MOD POSITIONS AT END-OF-DATA FOR OPEN OUTPUT AS WELL AS   *
+//*  OPEN EXTEND, SO A DATASET CARRIED FORWARD BY MOD WOULD NEVER   *
+//*  BE RESET BY A CLEAN RUN - THAT IS WHY A FRESH NEW ALLOC IS     *
+//*  USED HERE INSTEAD.  IF STEP010 ABENDS MID-RUN, RESUBMIT        *
+//*  PROGRAM2RES (NOT THIS JCL) TO RESTART - IT SKIPS THE DELETE    *
+//*  AND OPENS EXCFILE/EXTFILE EXTEND SO THE ROWS ALREADY WRITTEN   *
+//*  BEFORE THE CHECKPOINT ARE KEPT.                                *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PAYROLL.PROD.EXCEPTIONS NONVSAM PURGE
+  SET MAXCC = 0
+  DELETE PAYROLL.PROD.EXTRACT NONVSAM PURGE
+  SET MAXCC = 0
+//*
+//STEP010  EXEC PGM=PROGRAM2
+//EMPFILE  DD   DSN=PAYROLL.PROD.EMPFILE,DISP=SHR
+//REPFILE  DD   SYSOUT=*
+//EXCFILE  DD   DSN=PAYROLL.PROD.EXCEPTIONS,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//RESTARTFILE DD DSN=PAYROLL.PROD.RESTART,
+//             DISP=(MOD,KEEP),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=148,BLKSIZE=0)
+//EXTFILE  DD   DSN=PAYROLL.PROD.EXTRACT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=47,BLKSIZE=0)
+//CTLCARD  DD   *
+20260808000100
+//*
