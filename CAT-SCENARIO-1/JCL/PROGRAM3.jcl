@@ -0,0 +1,32 @@
+//PROGRAM3 JOB (ACCTNO),'EMPLOYEE MAINTENANCE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//*  DAILY EMPLOYEE MAINTENANCE RUN.  APPLIES THE DAY'S ADD/      *
+//*  CHANGE/DELETE TRANSACTIONS (TRANFILE) AGAINST THE CURRENT    *
+//*  EMPLOYEE MASTER (OLDMAST) TO PRODUCE AN UPDATED MASTER        *
+//*  (NEWMAST), THEN REPLACES PAYROLL.PROD.EMPFILE WITH THAT        *
+//*  UPDATED MASTER SO THE NEXT PROGRAM2 HEADCOUNT RUN - AND THE    *
+//*  NEXT DAY'S PROGRAM3 RUN - PICK UP TODAY'S HIRES, CHANGES AND  *
+//*  TERMINATIONS WITHOUT ANYONE EDITING A SOURCE PROGRAM.          *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PROGRAM3
+//OLDMAST  DD   DSN=PAYROLL.PROD.EMPFILE,DISP=SHR
+//TRANFILE DD   DSN=PAYROLL.PROD.TRANS,DISP=SHR
+//NEWMAST  DD   DSN=PAYROLL.PROD.EMPFILE.NEW,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=27,BLKSIZE=0)
+//EXCFILE  DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//*  STEP020 MAKES THE UPDATED MASTER THE NEW PAYROLL.PROD.EMPFILE *
+//*  BY REPRO'ING NEWMAST OVER IT.  ONLY RUNS WHEN STEP010 ENDED   *
+//*  WITHOUT ABENDING (A BAD TRANFILE SHOULD NOT BE ALLOWED TO      *
+//*  OVERWRITE A GOOD MASTER).                                      *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=IDCAMS,COND=(4,LT,STEP010)
+//SYSPRINT DD   SYSOUT=*
+//EMPFILE  DD   DSN=PAYROLL.PROD.EMPFILE,DISP=OLD
+//NEWMAST  DD   DSN=PAYROLL.PROD.EMPFILE.NEW,DISP=(OLD,DELETE)
+//SYSIN    DD   *
+  REPRO INFILE(NEWMAST) OUTFILE(EMPFILE) REPLACE
+//*
