@@ -0,0 +1,33 @@
+//PROGRAM2R JOB (ACCTNO),'EMPLOYEE COUNTS RESTART',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//*  RESTART JCL FOR THE NIGHTLY HEADCOUNT/EXTRACT RUN.  USE THIS  *
+//*  JCL, NOT PROGRAM2, TO RESUBMIT AFTER STEP010 OF PROGRAM2      *
+//*  ABENDS MID-RUN.  IT DOES NOT DELETE OR FRESH-ALLOCATE         *
+//*  EXCFILE/EXTFILE - IT OPENS THEM EXTEND SO THE ROWS ALREADY    *
+//*  WRITTEN BEFORE THE LAST CHECKPOINT ARE KEPT, AND RESTARTFILE   *
+//*  IS READ TO DETERMINE WHERE PROCESSING LEFT OFF.  RUNNING THIS *
+//*  JCL WHEN THERE IS NO OUTSTANDING CHECKPOINT IS HARMLESS -      *
+//*  PROGRAM2 FINDS A BLANK CHK-LAST-NAME AND PROCESSES EMPFILE     *
+//*  FROM THE START, THE SAME AS A NORMAL RUN - BUT EXCFILE/EXTFILE *
+//*  WOULD THEN BE WHATEVER WAS LEFT CATALOGED FROM A PRIOR RUN, SO *
+//*  THIS JCL SHOULD ONLY BE SUBMITTED TO RESTART A TRUE ABEND.     *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PROGRAM2
+//EMPFILE  DD   DSN=PAYROLL.PROD.EMPFILE,DISP=SHR
+//REPFILE  DD   SYSOUT=*
+//EXCFILE  DD   DSN=PAYROLL.PROD.EXCEPTIONS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//RESTARTFILE DD DSN=PAYROLL.PROD.RESTART,
+//             DISP=(MOD,KEEP),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=148,BLKSIZE=0)
+//EXTFILE  DD   DSN=PAYROLL.PROD.EXTRACT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=47,BLKSIZE=0)
+//CTLCARD  DD   *
+20260808000100
+//*
