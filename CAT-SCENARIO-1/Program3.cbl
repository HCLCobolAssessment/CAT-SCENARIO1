@@ -0,0 +1,268 @@
+000100 IDENTIFICATION DIVISION.                                         00010026
+000200                                                                  00020026
+000300 PROGRAM-ID.                    PROGRAM3.                         00030026
+000400 AUTHOR.                        HCL     .                         00040026
+000500 DATE-WRITTEN.                  AUG 2026.                         00050026
+000600                                                                  00060026
+000700******************************************************************00070026
+000800*    MODIFICATION HISTORY                                       * 00080026
+000900*    ----------------------------------------------------------  *00090026
+001000*    2026-08-08  RKM  INITIAL VERSION.  APPLIES ADD/CHANGE/      *00100026
+001100*                     DELETE TRANSACTIONS AGAINST THE EMPLOYEE   *00110026
+001200*                     MASTER (OLDMAST) TO PRODUCE NEWMAST.       *00120026
+001300******************************************************************00130026
+001400                                                                  00140026
+001500 ENVIRONMENT DIVISION.                                            00150026
+001600                                                                  00160026
+001700******************************************************************00170026
+001800**                                                                00180026
+001900**   CONFIGURATION SECTION                                        00190026
+002000**                                                                00200026
+002100******************************************************************00210026
+002200                                                                  00220026
+002300 CONFIGURATION SECTION.                                           00230026
+002400                                                                  00240026
+002500 SPECIAL-NAMES.                                                   00250026
+002600      DECIMAL-POINT IS COMMA.                                     00260026
+002700                                                                  00270026
+002800******************************************************************00280026
+002900**                                                                00290026
+003000**   INPUT-OUTPUT SECTION                                         00300026
+003100**                                                                00310026
+003200******************************************************************00320026
+003300                                                                  00330026
+003400 INPUT-OUTPUT SECTION.                                            00340026
+003500                                                                  00350026
+003600 FILE-CONTROL.                                                    00360026
+003700                                                                  00370026
+003800     SELECT OLDMAST         ASSIGN TO 'OLDMAST'                   00380026
+003900                            ORGANIZATION IS SEQUENTIAL.           00390026
+004000                                                                  00400026
+004100     SELECT TRANFILE        ASSIGN TO 'TRANFILE'                  00410026
+004200                            ORGANIZATION IS SEQUENTIAL.           00420026
+004300                                                                  00430026
+004400     SELECT NEWMAST         ASSIGN TO 'NEWMAST'                   00440026
+004500                            ORGANIZATION IS SEQUENTIAL.           00450026
+004600                                                                  00460026
+004700     SELECT EXCFILE         ASSIGN TO 'EXCFILE'                   00470026
+004800                            ORGANIZATION IS SEQUENTIAL.           00480026
+004900******************************************************************00490026
+005000**                                                                00500026
+005100**   DATA DIVISION                                                00510026
+005200**                                                                00520026
+005300******************************************************************00530026
+005400                                                                  00540026
+005500 DATA DIVISION.                                                   00550026
+005600                                                                  00560026
+005700******************************************************************00570026
+005800**                                                                00580026
+005900**   FILE SECTION                                                 00590026
+006000**                                                                00600026
+006100******************************************************************00610026
+006200                                                                  00620026
+006300 FILE SECTION.                                                    00630026
+006400                                                                  00640026
+006500 FD  OLDMAST                                                      00650026
+006600     LABEL RECORDS ARE STANDARD                                   00660026
+006700     RECORD CONTAINS 27 CHARACTERS.                               00670026
+006800     COPY EMPREC REPLACING ==EMP-RECORD== BY ==OLDMAST-RECORD==   00680026
+006900                           ==NAME-A==    BY ==OM-NAME-A==         00690026
+007000                           ==SEX==       BY ==OM-SEX==            00700026
+007100                           ==DOJ==       BY ==OM-DOJ==            00710026
+007200                           ==SALARY==    BY ==OM-SALARY==.        00720026
+007300                                                                  00730026
+007400 FD  TRANFILE                                                     00740026
+007500     LABEL RECORDS ARE STANDARD                                   00750026
+007600     RECORD CONTAINS 28 CHARACTERS.                               00760026
+007700     COPY EMPTRN.                                                 00770026
+007800                                                                  00780026
+007900 FD  NEWMAST                                                      00790026
+008000     LABEL RECORDS ARE STANDARD                                   00800026
+008100     RECORD CONTAINS 27 CHARACTERS.                               00810026
+008200     COPY EMPREC REPLACING ==EMP-RECORD== BY ==NEWMAST-RECORD==   00820026
+008300                           ==NAME-A==    BY ==NM-NAME-A==         00830026
+008400                           ==SEX==       BY ==NM-SEX==            00840026
+008500                           ==DOJ==       BY ==NM-DOJ==            00850026
+008600                           ==SALARY==    BY ==NM-SALARY==.        00860026
+008700                                                                  00870026
+008800 FD  EXCFILE                                                      00880026
+008900     LABEL RECORDS OMITTED                                        00890026
+009000     RECORD CONTAINS 80 CHARACTERS.                               00900026
+009100 01  EXC-LINE                  PIC X(80).                         00910026
+009200                                                                  00920026
+009300******************************************************************00930026
+009400**                                                                00940026
+009500**  WORKING-STORAGE SECTION                                       00950026
+009600**                                                                00960026
+009700******************************************************************00970026
+009800                                                                  00980026
+009900 WORKING-STORAGE SECTION.                                         00990026
+010000                                                                  01000026
+010100 01 WS-OLD-EOF-SWITCH  PIC X(1) VALUE 'N'.                        01010026
+010200    88 WS-OLD-EOF              VALUE 'Y'.                         01020026
+010300 01 WS-TRN-EOF-SWITCH  PIC X(1) VALUE 'N'.                        01030026
+010400    88 WS-TRN-EOF              VALUE 'Y'.                         01040026
+010500 01 WS-AddCount        PIC 9(06) VALUE ZEROS.                     01050026
+010600 01 WS-ChangeCount     PIC 9(06) VALUE ZEROS.                     01060026
+010700 01 WS-DeleteCount     PIC 9(06) VALUE ZEROS.                     01070026
+010800 01 WS-ErrorCount      PIC 9(06) VALUE ZEROS.                     01080026
+010900 01 WS-MAINT-REASON    PIC X(44) VALUE SPACES.                    01090026
+011000 01 WS-EXCEPTION-LINE  PIC X(80).                                 01100026
+011100      COPY EMPREC REPLACING ==EMP-RECORD== BY ==WS-OLD-REC==.     01110026
+011200      COPY EMPTRN REPLACING ==TRN-RECORD== BY ==WS-TRN-REC==.     01120026
+011300*----------------------------------------------------------------*01130026
+011400 PROCEDURE DIVISION .                                             01140026
+011500*----------------------------------------------------------------*01150026
+011600 A-MAIN                                      SECTION.             01160026
+011700*----------------------------------------------------------------*01170026
+011800 A-001.                                                           01180026
+011900                                                                  01190026
+012000     OPEN INPUT  OLDMAST                                          01200026
+012100     OPEN INPUT  TRANFILE                                         01210026
+012200     OPEN OUTPUT NEWMAST                                          01220026
+012300     OPEN OUTPUT EXCFILE                                          01230026
+012400                                                                  01240026
+012500     PERFORM B-001                                                01250026
+012600     PERFORM C-001                                                01260026
+012700                                                                  01270026
+012800     PERFORM D-001 UNTIL WS-OLD-EOF AND WS-TRN-EOF                01280026
+012900                                                                  01290026
+013000     DISPLAY 'RECORDS ADDED   : ' WS-AddCount                     01300026
+013100     DISPLAY 'RECORDS CHANGED : ' WS-ChangeCount                  01310026
+013200     DISPLAY 'RECORDS DELETED : ' WS-DeleteCount                  01320026
+013300     DISPLAY 'RECORDS IN ERROR: ' WS-ErrorCount                   01330026
+013400                                                                  01340026
+013500     CLOSE OLDMAST                                                01350026
+013600     CLOSE TRANFILE                                               01360026
+013700     CLOSE NEWMAST                                                01370026
+013800     CLOSE EXCFILE                                                01380026
+013900                                                                  01390026
+014000 A-999.                                                           01400026
+014100                                                                  01410026
+014200     GOBACK.                                                      01420026
+014300                                                                  01430026
+014400*----------------------------------------------------------------*01440026
+014500*    B-001 READS THE NEXT EMPLOYEE MASTER RECORD.                *01450026
+014600*----------------------------------------------------------------*01460026
+014700 B-001.                                                           01470026
+014800                                                                  01480026
+014900     READ OLDMAST INTO WS-OLD-REC                                 01490026
+015000         AT END                                                   01500026
+015100            SET WS-OLD-EOF TO TRUE                                01510026
+015200     END-READ.                                                    01520026
+015300                                                                  01530026
+015400*----------------------------------------------------------------*01540026
+015500*    C-001 READS THE NEXT MAINTENANCE TRANSACTION.               *01550026
+015600*----------------------------------------------------------------*01560026
+015700 C-001.                                                           01570026
+015800                                                                  01580026
+015900     READ TRANFILE INTO WS-TRN-REC                                01590026
+016000         AT END                                                   01600026
+016100            SET WS-TRN-EOF TO TRUE                                01610026
+016200     END-READ.                                                    01620026
+016300                                                                  01630026
+016400*----------------------------------------------------------------*01640026
+016500*    D-001 IS THE SEQUENTIAL MATCH/MERGE STEP.  OLDMAST AND      *01650026
+016600*    TRANFILE ARE BOTH IN NAME-A SEQUENCE; EACH CALL ADVANCES    *01660026
+016700*    WHICHEVER FILE IS BEHIND (OR BOTH, ON A KEY MATCH).         *01670026
+016800*----------------------------------------------------------------*01680026
+016900 D-001.                                                           01690026
+017000                                                                  01700026
+017100     EVALUATE TRUE                                                01710026
+017200       WHEN WS-OLD-EOF AND NOT WS-TRN-EOF                         01720026
+017300         PERFORM E-002                                            01730026
+017400         PERFORM C-001                                            01740026
+017500       WHEN WS-TRN-EOF AND NOT WS-OLD-EOF                         01750026
+017600         PERFORM E-001                                            01760026
+017700         PERFORM B-001                                            01770026
+017800       WHEN NAME-A OF WS-OLD-REC < TRN-NAME-A OF WS-TRN-REC       01780026
+017900         PERFORM E-001                                            01790026
+018000         PERFORM B-001                                            01800026
+018100       WHEN NAME-A OF WS-OLD-REC > TRN-NAME-A OF WS-TRN-REC       01810026
+018200         PERFORM E-002                                            01820026
+018300         PERFORM C-001                                            01830026
+018400       WHEN OTHER                                                 01840026
+018500         PERFORM E-003                                            01850026
+018600         PERFORM B-001                                            01860026
+018700         PERFORM C-001                                            01870026
+018800     END-EVALUATE.                                                01880026
+018900                                                                  01890026
+019000*----------------------------------------------------------------*01900026
+019100*    E-001 CARRIES AN UNCHANGED MASTER RECORD FORWARD TO         *01910026
+019200*    NEWMAST.                                                    *01920026
+019300*----------------------------------------------------------------*01930026
+019400 E-001.                                                           01940026
+019500                                                                  01950026
+019600     MOVE NAME-A OF WS-OLD-REC TO NM-NAME-A                       01960026
+019700     MOVE SEX    OF WS-OLD-REC TO NM-SEX                          01970026
+019800     MOVE DOJ    OF WS-OLD-REC TO NM-DOJ                          01980026
+019900     MOVE SALARY OF WS-OLD-REC TO NM-SALARY                       01990026
+020000     WRITE NEWMAST-RECORD.                                        02000026
+020100                                                                  02010026
+020200*----------------------------------------------------------------*02020026
+020300*    E-002 HANDLES A TRANSACTION THAT HAS NO MATCHING MASTER     *02030026
+020400*    RECORD.  ONLY AN ADD IS LEGAL HERE; A CHANGE OR DELETE OF   *02040026
+020500*    AN EMPLOYEE THAT DOES NOT EXIST IS REPORTED AS AN ERROR.    *02050026
+020600*----------------------------------------------------------------*02060026
+020700 E-002.                                                           02070026
+020800                                                                  02080026
+020900     IF TRN-ACTION OF WS-TRN-REC = 'A'                            02090026
+021000        MOVE TRN-NAME-A OF WS-TRN-REC TO NM-NAME-A                02100026
+021100        MOVE TRN-SEX    OF WS-TRN-REC TO NM-SEX                   02110026
+021200        MOVE TRN-DOJ    OF WS-TRN-REC TO NM-DOJ                   02120026
+021300        MOVE TRN-SALARY OF WS-TRN-REC TO NM-SALARY                02130026
+021400        WRITE NEWMAST-RECORD                                      02140026
+021500        ADD 1 TO WS-AddCount                                      02150026
+021600     ELSE                                                         02160026
+021700        MOVE 'NO MATCHING MASTER RECORD FOR ACTION'               02170026
+021800             TO WS-MAINT-REASON                                   02180026
+021900        PERFORM F-001                                             02190026
+022000        ADD 1 TO WS-ErrorCount                                    02200026
+022100     END-IF.                                                      02210026
+022200                                                                  02220026
+022300*----------------------------------------------------------------*02230026
+022400*    E-003 APPLIES A TRANSACTION WHOSE KEY MATCHES THE CURRENT   *02240026
+022500*    MASTER RECORD: CHANGE REPLACES SEX/DOJ/SALARY, DELETE DROPS *02250026
+022600*    THE RECORD, AND A DUPLICATE ADD OR UNKNOWN ACTION CODE IS   *02260026
+022700*    REPORTED AS AN ERROR WITH THE MASTER RECORD LEFT UNCHANGED. *02270026
+022800*----------------------------------------------------------------*02280026
+022900 E-003.                                                           02290026
+023000                                                                  02300026
+023100     EVALUATE TRN-ACTION OF WS-TRN-REC                            02310026
+023200       WHEN 'C'                                                   02320026
+023300         MOVE NAME-A    OF WS-OLD-REC TO NM-NAME-A                02330026
+023400         MOVE TRN-SEX    OF WS-TRN-REC TO NM-SEX                  02340026
+023500         MOVE TRN-DOJ    OF WS-TRN-REC TO NM-DOJ                  02350026
+023600         MOVE TRN-SALARY OF WS-TRN-REC TO NM-SALARY               02360026
+023700         WRITE NEWMAST-RECORD                                     02370026
+023800         ADD 1 TO WS-ChangeCount                                  02380026
+023900       WHEN 'D'                                                   02390026
+024000         ADD 1 TO WS-DeleteCount                                  02400026
+024100       WHEN 'A'                                                   02410026
+024200         PERFORM E-001                                            02420026
+024300         MOVE 'DUPLICATE ADD - MASTER RECORD ALREADY EXISTS'      02430026
+024400              TO WS-MAINT-REASON                                  02440026
+024500         PERFORM F-001                                            02450026
+024600         ADD 1 TO WS-ErrorCount                                   02460026
+024700       WHEN OTHER                                                 02470026
+024800         PERFORM E-001                                            02480026
+024900         MOVE 'INVALID TRANSACTION ACTION CODE'                   02490026
+025000              TO WS-MAINT-REASON                                  02500026
+025100         PERFORM F-001                                            02510026
+025200         ADD 1 TO WS-ErrorCount                                   02520026
+025300     END-EVALUATE.                                                02530026
+025400                                                                  02540026
+025500*----------------------------------------------------------------*02550026
+025600*    F-001 WRITES ONE TRANSACTION-IN-ERROR LINE TO EXCFILE.      *02560026
+025700*----------------------------------------------------------------*02570026
+025800 F-001.                                                           02580026
+025900                                                                  02590026
+026000     MOVE SPACES TO WS-EXCEPTION-LINE                             02600026
+026100     STRING TRN-NAME-A OF WS-TRN-REC DELIMITED BY SIZE            02610026
+026200            ' ACTION='  DELIMITED BY SIZE                         02620026
+026300            TRN-ACTION OF WS-TRN-REC DELIMITED BY SIZE            02630026
+026400            ' REASON='  DELIMITED BY SIZE                         02640026
+026500            WS-MAINT-REASON DELIMITED BY SIZE                     02650026
+026600            INTO WS-EXCEPTION-LINE                                02660026
+026700     WRITE EXC-LINE FROM WS-EXCEPTION-LINE AFTER ADVANCING 1 LINE.02670026
+026800                                                                  02680026
