@@ -1,120 +1,721 @@
-000100 IDENTIFICATION DIVISION.                                         00010025
-000200                                                                  00020026
-000300 PROGRAM-ID.                    PROGRAM2.                         00030027
-000400 AUTHOR.                        HCL     .                         00040026
-000500 DATE-WRITTEN.                  FEB 2019.                         00050027
-000600                                                                  00060026
-000700******************************************************************00070026
-002300                                                                  00230001
-002400 ENVIRONMENT DIVISION.                                            00240001
-002500                                                                  00250001
-002600***************************************************************** 00260001
-002700**                                                                00270001
-002800**   CONFIGURATION SECTION                                        00280001
-002900**                                                                00290001
-003000******************************************************************00300001
-003100                                                                  00310001
-003200 CONFIGURATION SECTION.                                           00320001
-003300                                                                  00330001
-003400 SPECIAL-NAMES.                                                   00340026
-003500      DECIMAL-POINT IS COMMA.                                     00350026
-003600                                                                  00360026
-003700******************************************************************00370026
-003800**                                                                00380026
-003900**   INPUT-OUTPUT SECTION                                         00390026
-004000**                                                                00400026
-004100******************************************************************00410026
-004200                                                                  00420026
-004300 INPUT-OUTPUT SECTION.                                            00430026
-004400                                                                  00440026
-004500 FILE-CONTROL.                                                    00450026
-004600******************************************************************00460026
-004700**                                                                00470026
-004800**   DATA DIVISION                                                00480026
-004900**                                                                00490026
-005000******************************************************************00500026
-005100                                                                  00510026
-005200 DATA DIVISION.                                                   00520026
-005300                                                                  00530026
-005400******************************************************************00540026
-005500**                                                                00550026
-005600**   FILE SECTION                                                 00560026
-005700**                                                                00570026
-005800******************************************************************00580026
-005900                                                                  00590026
-006000 FILE SECTION.                                                    00600026
-006100                                                                  00610026
-006200******************************************************************00620026
-006300**                                                                00630026
-006400**  WORKING-STORAGE SECTION                                       00640026
-006500**                                                                00650026
-006600******************************************************************00660026
-006700                                                                  00670026
-006800 WORKING-STORAGE SECTION.                                         00680026
-006900                                                                  00690026
-007000 01 I             PIC 9(2).                                       00700026
-007100 01 COND-X        PIC X(1) VALUE 'N' .                            00710026
-007200 01 TotalCount    PIC 99 VALUE ZEROS.                             00720026
-007300 01 MaleCount     PIC 99 VALUE ZEROS.                             00730026
-007400 01 FemaleCount   PIC 99 VALUE ZEROS.                             00740026
-007500 01 WS-SALARY-X  PIC X(4).                                        00750026
-007600 01 WS-INPUTFILE-1 .                                              00760026
-007700      03  NAME-A PIC X(10).                                       00770026
-007800      03  SEX    PIC X(1).                                        00780026
-007900      03  DOJ    PIC X(10).                                       00790026
-008000      03  SALARY PIC X(4).                                        00800026
-008100 01 WS-RECORDS .                                                  00810026
-008200      03 FILLER  PIC X(25) VALUE 'JANES     M19960123  5000'.     00820026
-008300      03 FILLER  PIC X(25) VALUE 'JERRY     F19980501  3000'.     00830026
-008400      03 FILLER  PIC X(25) VALUE 'HARRY     M20001002  6000'.     00840026
-008500      03 FILLER  PIC X(25) VALUE 'SMITA     F20020110  8000'.     00850026
-008600      03 FILLER  PIC X(25) VALUE 'JAMES     M20040122  3500'.     00860026
-008700      03 FILLER  PIC X(25) VALUE 'ANGELINA  F19960123  5600'.     00870026
-008800      03 FILLER  PIC X(25) VALUE 'PETER     M19980501  4300'.     00880026
-008900      03 FILLER  PIC X(25) VALUE 'JOANNA    F19960123  7600'.     00890026
-009000      03 FILLER  PIC X(25) VALUE 'MAGGIE    F20001002  3400'.     00900026
-009010      03 FILLER  PIC X(25) VALUE 'SUIZE     F20001002  6700'.     00901026
-009020 01 FILLER REDEFINES WS-RECORDS.                                  00902026
-009030      03 WS-RECORDS2 PIC X(25) OCCURS 10.                         00903026
-009040*----------------------------------------------------------------*00904026
-009050 PROCEDURE DIVISION .                                             00905026
-009060*----------------------------------------------------------------*00906026
-009070 A-MAIN                                      SECTION.             00907026
-009080*----------------------------------------------------------------*00908026
-009090 A-001.                                                           00909026
-009100                                                                  00910026
-009200            INITIALIZE I.                                         00920026
-009300     PERFORM 10 TIMES                                             00930026
-009400        IF COND-X = 'Y'                                           00940026
-009500            IF SALARY > WS-SALARY-X                               00950026
-009600               MOVE SALARY TO WS-SALARY-X                         00960026
-009700            END-IF                                                00970026
-009800        END-IF                                                    00980026
-009900                                                                  00990026
-010000            ADD 1 TO I                                            01000026
-010100            INITIALIZE WS-INPUTFILE-1                             01010026
-010200            MOVE WS-RECORDS2(I) TO WS-INPUTFILE-1                 01020026
-010300            MOVE 'Y' TO COND-X                                    01030026
-010400                                                                  01040026
-010500            EVALUATE SEX                                          01050026
-010600              WHEN 'M'                                            01060026
-010700                ADD 1 TO MaleCount                                01070026
-010800                ADD 1 TO TotalCount                               01080026
-010900              WHEN 'F'                                            01090026
-011000                ADD 1 TO FemaleCount                              01100026
-011100                ADD 1 TO TotalCount                               01110026
-011200            END-EVALUATE                                          01120026
-011300                                                                  01130026
-011400               INITIALIZE WS-RECORDS2(I)                          01140026
-011600     END-PERFORM                                                  01160026
-011700                                                                  01170026
-011800         DISPLAY "MALE EMPLOYEES: " MaleCount                     01180026
-011900         DISPLAY "FEMALE EMPLOYEES: " FemaleCount                 01190026
-012000         DISPLAY "TOTAL EMPLOYEES: " TotalCount                   01200026
-012100         DISPLAY "MAXIMUM SALARY: " WS-SALARY-X .                 01210026
-012200                                                                  01220026
-012300 A-999.                                                           01230026
-                                                                       
-012400     GOBACK.                                                      01240026
-012500                                                                  01250026
-
+000100 IDENTIFICATION DIVISION.                                         00010026
+000200                                                                  00020026
+000300 PROGRAM-ID.                    PROGRAM2.                         00030026
+000400 AUTHOR.                        HCL     .                         00040026
+000500 DATE-WRITTEN.                  FEB 2019.                         00050026
+000600                                                                  00060026
+000700******************************************************************00070026
+000800*    MODIFICATION HISTORY                                       * 00080026
+000900*    ----------------------------------------------------------  *00090026
+001000*    2026-08-08  RKM  READ EMPLOYEE RECORDS FROM EMPFILE INSTEAD *00100026
+001100*                     OF THE HARDCODED WS-RECORDS LITERAL TABLE. *00110026
+001200*    2026-08-08  RKM  EMPLOYEE RECORD LAYOUT MOVED TO EMPREC     *00120026
+001300*                     COPYBOOK.                                  *00130026
+001400*    2026-08-08  RKM  SALARY IS NOW NUMERIC; MAXIMUM SALARY IS   *00140026
+001500*                     DISPLAYED THROUGH AN EDITED FIELD.         *00150026
+001600*    2026-08-08  RKM  ADDED MIN/AVERAGE SALARY STATISTICS AND A  *00160026
+001700*                     PRINTED REPFILE REPORT IN PLACE OF THE     *00170026
+001800*                     SYSOUT DISPLAY STATEMENTS.                 *00180026
+001900*    2026-08-08  RKM  ADDED DOJ/SEX EDITING.  REJECTED RECORDS   *00190026
+002000*                     ARE WRITTEN TO EXCFILE WITH A REASON AND   *00200026
+002100*                     NO LONGER COUNTED IN THE HEADCOUNTS.       *00210026
+002200*    2026-08-08  RKM  ADDED A TENURE BREAKDOWN (YEARS OF SERVICE *00220026
+002300*                     AS OF THE RUN DATE) TO THE REPFILE REPORT. *00230026
+002400*    2026-08-08  RKM  ADDED CHECKPOINT/RESTART SUPPORT.  RUNNING *00240026
+002500*                     TOTALS ARE SAVED TO RESTARTFILE EVERY FEW  *00250026
+002600*                     RECORDS SO A RERUN CAN RESUME PAST THE     *00260026
+002700*                     LAST EMPLOYEE PROCESSED INSTEAD OF FROM    *00270026
+002800*                     THE START OF EMPFILE.                      *00280026
+002900*    2026-08-08  RKM  ADDED EXTFILE, A MACHINE-READABLE PAYROLL  *00290026
+003000*                     EXTRACT OF EVERY EMPLOYEE SUCCESSFULLY     *00300026
+003100*                     PROCESSED, INCLUDING THE TENURE BAND.      *00310026
+003200*    2026-08-08  RKM  ADDED AN OPTIONAL CTLCARD CONTROL RECORD,  *00320026
+003300*                     JCL-SUPPLIED, TO OVERRIDE THE RUN DATE AND *00330026
+003400*                     TO CONTROL-TOTAL CHECK THE EMPLOYEE COUNT. *00340026
+003500*    2026-08-08  RKM  A-000 NOW READS RESTARTFILE TO EOF AND     *00350026
+003600*                     KEEPS THE LAST CHECKPOINT INSTEAD OF JUST  *00360026
+003700*                     THE FIRST.  EXCFILE/EXTFILE ARE OPENED     *00370026
+003800*                     EXTEND RATHER THAN OUTPUT ON A RESTARTED   *00380026
+003900*                     RUN SO EARLIER ROWS SURVIVE.  WIDENED THE  *00390026
+004000*                     HEADCOUNT/REJECT COUNTERS PAST 99, AND     *00400026
+004100*                     FLAG A CONTROL-TOTAL MISMATCH VIA          *00410026
+004200*                     RETURN-CODE.                               *00420026
+004300******************************************************************00430026
+004400                                                                  00440026
+004500 ENVIRONMENT DIVISION.                                            00450026
+004600                                                                  00460026
+004700***************************************************************** 00470026
+004800**                                                                00480026
+004900**   CONFIGURATION SECTION                                        00490026
+005000**                                                                00500026
+005100******************************************************************00510026
+005200                                                                  00520026
+005300 CONFIGURATION SECTION.                                           00530026
+005400                                                                  00540026
+005500 SPECIAL-NAMES.                                                   00550026
+005600      DECIMAL-POINT IS COMMA.                                     00560026
+005700                                                                  00570026
+005800******************************************************************00580026
+005900**                                                                00590026
+006000**   INPUT-OUTPUT SECTION                                         00600026
+006100**                                                                00610026
+006200******************************************************************00620026
+006300                                                                  00630026
+006400 INPUT-OUTPUT SECTION.                                            00640026
+006500                                                                  00650026
+006600 FILE-CONTROL.                                                    00660026
+006700                                                                  00670026
+006800     SELECT EMPFILE        ASSIGN TO 'EMPFILE'                    00680026
+006900                            ORGANIZATION IS SEQUENTIAL.           00690026
+007000                                                                  00700026
+007100     SELECT REPFILE        ASSIGN TO 'REPFILE'                    00710026
+007200                            ORGANIZATION IS SEQUENTIAL.           00720026
+007300                                                                  00730026
+007400     SELECT EXCFILE         ASSIGN TO 'EXCFILE'                   00740026
+007500                            ORGANIZATION IS SEQUENTIAL.           00750026
+007600                                                                  00760026
+007700     SELECT RESTARTFILE    ASSIGN TO 'RESTARTFILE'                00770026
+007800                            ORGANIZATION IS SEQUENTIAL            00780026
+007900                            FILE STATUS IS WS-RESTART-STATUS.     00790026
+008000                                                                  00800026
+008100     SELECT EXTFILE         ASSIGN TO 'EXTFILE'                   00810026
+008200                            ORGANIZATION IS SEQUENTIAL.           00820026
+008300                                                                  00830026
+008400     SELECT CTLCARD        ASSIGN TO 'CTLCARD'                    00840026
+008500                            ORGANIZATION IS SEQUENTIAL            00850026
+008600                            FILE STATUS IS WS-CTLCARD-STATUS.     00860026
+008700******************************************************************00870026
+008800**                                                                00880026
+008900**   DATA DIVISION                                                00890026
+009000**                                                                00900026
+009100******************************************************************00910026
+009200                                                                  00920026
+009300 DATA DIVISION.                                                   00930026
+009400                                                                  00940026
+009500******************************************************************00950026
+009600**                                                                00960026
+009700**   FILE SECTION                                                 00970026
+009800**                                                                00980026
+009900******************************************************************00990026
+010000                                                                  01000026
+010100 FILE SECTION.                                                    01010026
+010200                                                                  01020026
+010300 FD  EMPFILE                                                      01030026
+010400     LABEL RECORDS ARE STANDARD                                   01040026
+010500     RECORD CONTAINS 27 CHARACTERS.                               01050026
+010600     COPY EMPREC REPLACING ==EMP-RECORD== BY ==EMPFILE-RECORD==   01060026
+010700                           ==NAME-A==    BY ==EF-NAME-A==         01070026
+010800                           ==SEX==       BY ==EF-SEX==            01080026
+010900                           ==DOJ==       BY ==EF-DOJ==            01090026
+011000                           ==SALARY==    BY ==EF-SALARY==.        01100026
+011100                                                                  01110026
+011200 FD  REPFILE                                                      01120026
+011300     LABEL RECORDS OMITTED                                        01130026
+011400     RECORD CONTAINS 80 CHARACTERS.                               01140026
+011500 01  REP-LINE                  PIC X(80).                         01150026
+011600                                                                  01160026
+011700 FD  EXCFILE                                                      01170026
+011800     LABEL RECORDS OMITTED                                        01180026
+011900     RECORD CONTAINS 80 CHARACTERS.                               01190026
+012000 01  EXC-LINE                  PIC X(80).                         01200026
+012100                                                                  01210026
+012200 FD  RESTARTFILE                                                  01220026
+012300     LABEL RECORDS OMITTED                                        01230026
+012400     RECORD CONTAINS 148 CHARACTERS.                              01240026
+012500     COPY EMPCHK REPLACING ==CHK-RECORD==  BY ==RF-RECORD==       01250026
+012600                      ==CHK-LAST-NAME==    BY ==RF-NAME==         01260026
+012700                      ==CHK-MALE-COUNT==   BY ==RF-MALE-CT==      01270026
+012800                      ==CHK-FEMALE-COUNT== BY ==RF-FEMALE-CT==    01280026
+012900                      ==CHK-TOTAL-COUNT==  BY ==RF-TOTAL-CT==     01290026
+013000                      ==CHK-REJECT-COUNT== BY ==RF-REJECT-CT==    01300026
+013100                      ==CHK-SALARY-MAX==   BY ==RF-SAL-MAX==      01310026
+013200                      ==CHK-SALARY-MIN==   BY ==RF-SAL-MIN==      01320026
+013300                      ==CHK-SALARY-SUM==   BY ==RF-SAL-SUM==      01330026
+013400                      ==CHK-SALARY-SUM-M== BY ==RF-SAL-SUM-M==    01340026
+013500                      ==CHK-SALARY-SUM-F== BY ==RF-SAL-SUM-F==    01350026
+013600                      ==CHK-TENURE-COUNT==   BY ==RF-TEN-CT==     01360026
+013700                      ==CHK-TENURE-SAL-SUM== BY ==RF-TEN-SUM==.   01370026
+013800                                                                  01380026
+013900 FD  EXTFILE                                                      01390026
+014000     LABEL RECORDS OMITTED                                        01400026
+014100     RECORD CONTAINS 47 CHARACTERS.                               01410026
+014200     COPY EMPEXT REPLACING ==EXT-RECORD==   BY ==XF-RECORD==      01420026
+014300                      ==EXT-NAME-A==        BY ==XF-NAME-A==      01430026
+014400                      ==EXT-SEX==           BY ==XF-SEX==         01440026
+014500                      ==EXT-DOJ==           BY ==XF-DOJ==         01450026
+014600                      ==EXT-SALARY==        BY ==XF-SALARY==      01460026
+014700                      ==EXT-TENURE-BAND==   BY ==XF-TENURE-BAND==.01470026
+014800                                                                  01480026
+014900 FD  CTLCARD                                                      01490026
+015000     LABEL RECORDS OMITTED                                        01500026
+015100     RECORD CONTAINS 14 CHARACTERS.                               01510026
+015200     COPY EMPCTL REPLACING ==CTL-RECORD==    BY ==CF-RECORD==     01520026
+015300                      ==CTL-RUN-DATE==       BY ==CF-RUN-DATE==   01530026
+015400                      ==CTL-EXP-COUNT==      BY ==CF-EXP-COUNT==. 01540026
+015500                                                                  01550026
+015600******************************************************************01560026
+015700**                                                                01570026
+015800**  WORKING-STORAGE SECTION                                       01580026
+015900**                                                                01590026
+016000******************************************************************01600026
+016100                                                                  01610026
+016200 WORKING-STORAGE SECTION.                                         01620026
+016300                                                                  01630026
+016400 01 WS-EOF-SWITCH     PIC X(1) VALUE 'N'.                         01640026
+016500    88 WS-EOF-REACHED         VALUE 'Y'.                          01650026
+016600 01 TotalCount    PIC 9(06) VALUE ZEROS.                          01660026
+016700 01 MaleCount     PIC 9(06) VALUE ZEROS.                          01670026
+016800 01 FemaleCount   PIC 9(06) VALUE ZEROS.                          01680026
+016900 01 WS-SALARY-X  PIC 9(06) VALUE ZEROS.                           01690026
+017000 01 WS-SALARY-X-D PIC 9(06),99.                                   01700026
+017100 01 WS-SALARY-MIN   PIC 9(06) VALUE 999999.                       01710026
+017200 01 WS-SALARY-MIN-D PIC 9(06),99.                                 01720026
+017300 01 WS-SALARY-SUM   PIC 9(09) VALUE ZEROS.                        01730026
+017400 01 WS-SALARY-SUM-M PIC 9(09) VALUE ZEROS.                        01740026
+017500 01 WS-SALARY-SUM-F PIC 9(09) VALUE ZEROS.                        01750026
+017600 01 WS-AVG-SALARY   PIC 9(06)V99 VALUE ZEROS.                     01760026
+017700 01 WS-AVG-SALARY-D PIC 9(06),99.                                 01770026
+017800 01 WS-AVG-SALARY-M   PIC 9(06)V99 VALUE ZEROS.                   01780026
+017900 01 WS-AVG-SALARY-M-D PIC 9(06),99.                               01790026
+018000 01 WS-AVG-SALARY-F   PIC 9(06)V99 VALUE ZEROS.                   01800026
+018100 01 WS-AVG-SALARY-F-D PIC 9(06),99.                               01810026
+018200 01 WS-REPORT-LINE    PIC X(80).                                  01820026
+018300 01 WS-RejectCount     PIC 9(06) VALUE ZEROS.                     01830026
+018400 01 WS-VALID-SWITCH    PIC X(1) VALUE 'Y'.                        01840026
+018500    88 WS-RECORD-VALID         VALUE 'Y'.                         01850026
+018600 01 WS-REJECT-REASON   PIC X(40) VALUE SPACES.                    01860026
+018700 01 WS-EXCEPTION-LINE  PIC X(80).                                 01870026
+018800 01 WS-DOJ-CHECK.                                                 01880026
+018900    03 WS-DOJ-YEAR-X   PIC X(04).                                 01890026
+019000    03 WS-DOJ-MONTH-X  PIC X(02).                                 01900026
+019100    03 WS-DOJ-DAY-X    PIC X(02).                                 01910026
+019200    03 WS-DOJ-FILLER-X PIC X(02).                                 01920026
+019300 01 WS-DOJ-NUM REDEFINES WS-DOJ-CHECK.                            01930026
+019400    03 WS-DOJ-YEAR-N   PIC 9(04).                                 01940026
+019500    03 WS-DOJ-MONTH-N  PIC 9(02).                                 01950026
+019600    03 WS-DOJ-DAY-N    PIC 9(02).                                 01960026
+019700    03 FILLER          PIC X(02).                                 01970026
+019800 01 WS-MAX-DAYS-TABLE.                                            01980026
+019900    03 FILLER PIC 9(02) VALUE 31.                                 01990026
+020000    03 FILLER PIC 9(02) VALUE 28.                                 02000026
+020100    03 FILLER PIC 9(02) VALUE 31.                                 02010026
+020200    03 FILLER PIC 9(02) VALUE 30.                                 02020026
+020300    03 FILLER PIC 9(02) VALUE 31.                                 02030026
+020400    03 FILLER PIC 9(02) VALUE 30.                                 02040026
+020500    03 FILLER PIC 9(02) VALUE 31.                                 02050026
+020600    03 FILLER PIC 9(02) VALUE 31.                                 02060026
+020700    03 FILLER PIC 9(02) VALUE 30.                                 02070026
+020800    03 FILLER PIC 9(02) VALUE 31.                                 02080026
+020900    03 FILLER PIC 9(02) VALUE 30.                                 02090026
+021000    03 FILLER PIC 9(02) VALUE 31.                                 02100026
+021100 01 FILLER REDEFINES WS-MAX-DAYS-TABLE.                           02110026
+021200    03 WS-MAX-DAYS PIC 9(02) OCCURS 12.                           02120026
+021300 01 WS-LEAP-QUOTIENT   PIC 9(04).                                 02130026
+021400 01 WS-LEAP-REM-4      PIC 9(02).                                 02140026
+021500 01 WS-LEAP-REM-100    PIC 9(02).                                 02150026
+021600 01 WS-LEAP-REM-400    PIC 9(02).                                 02160026
+021700 01 WS-RUN-DATE.                                                  02170026
+021800    03 WS-RUN-YEAR      PIC 9(04).                                02180026
+021900    03 WS-RUN-MONTH     PIC 9(02).                                02190026
+022000    03 WS-RUN-DAY       PIC 9(02).                                02200026
+022100 01 WS-TENURE-YEARS    PIC S9(04) VALUE ZEROS.                    02210026
+022200 01 WS-TENURE-SUB      PIC 9(01) VALUE ZEROS.                     02220026
+022300 01 WS-TENURE-LABEL-TABLE.                                        02230026
+022400    03 FILLER PIC X(20) VALUE 'UNDER 1 YEAR        '.             02240026
+022500    03 FILLER PIC X(20) VALUE '1 TO 3 YEARS        '.             02250026
+022600    03 FILLER PIC X(20) VALUE '3 TO 5 YEARS        '.             02260026
+022700    03 FILLER PIC X(20) VALUE '5 TO 10 YEARS       '.             02270026
+022800    03 FILLER PIC X(20) VALUE 'OVER 10 YEARS       '.             02280026
+022900 01 FILLER REDEFINES WS-TENURE-LABEL-TABLE.                       02290026
+023000    03 WS-TENURE-LABEL PIC X(20) OCCURS 5.                        02300026
+023100 01 WS-TENURE-COUNTS.                                             02310026
+023200    03 WS-TENURE-COUNT PIC 9(06) OCCURS 5 VALUE ZEROS.            02320026
+023300 01 WS-TENURE-SALARIES.                                           02330026
+023400    03 WS-TENURE-SAL-SUM PIC 9(09) OCCURS 5 VALUE ZEROS.          02340026
+023500 01 WS-TENURE-AVG-SAL   PIC 9(06)V99 VALUE ZEROS.                 02350026
+023600 01 WS-TENURE-AVG-SAL-D PIC 9(06),99.                             02360026
+023700 01 WS-RESTART-STATUS        PIC X(02) VALUE SPACES.              02370026
+023800 01 WS-RESTART-KEY           PIC X(10) VALUE SPACES.              02380026
+023900 01 WS-RESTART-SWITCH        PIC X(01) VALUE 'N'.                 02390026
+024000    88 WS-RESTART-ACTIVE             VALUE 'Y'.                   02400026
+024100 01 WS-CHECKPOINT-INTERVAL   PIC 9(02) VALUE 05.                  02410026
+024200 01 WS-RECS-SINCE-CHECKPOINT PIC 9(02) VALUE ZEROS.               02420026
+024300 01 WS-RESTART-EOF-SWITCH    PIC X(01) VALUE 'N'.                 02430026
+024400    88 WS-RESTART-EOF                VALUE 'Y'.                   02440026
+024500 01 WS-CTLCARD-STATUS        PIC X(02) VALUE SPACES.              02450026
+024600 01 WS-CTLCARD-SWITCH        PIC X(01) VALUE 'N'.                 02460026
+024700    88 WS-CTLCARD-PRESENT            VALUE 'Y'.                   02470026
+024800 01 WS-EXPECTED-COUNT        PIC 9(06) VALUE ZEROS.               02480026
+024900      COPY EMPCHK.                                                02490026
+025000      COPY EMPEXT.                                                02500026
+025100      COPY EMPCTL.                                                02510026
+025200      COPY EMPREC REPLACING ==EMP-RECORD== BY ==WS-INPUTFILE-1==. 02520026
+025300*----------------------------------------------------------------*02530026
+025400 PROCEDURE DIVISION .                                             02540026
+025500*----------------------------------------------------------------*02550026
+025600 A-MAIN                                      SECTION.             02560026
+025700*----------------------------------------------------------------*02570026
+025800 A-001.                                                           02580026
+025900                                                                  02590026
+026000     OPEN INPUT  EMPFILE                                          02600026
+026100     OPEN OUTPUT REPFILE                                          02610026
+026200                                                                  02620026
+026300     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD                        02630026
+026400                                                                  02640026
+026500     OPEN INPUT CTLCARD                                           02650026
+026600     IF WS-CTLCARD-STATUS = '00'                                  02660026
+026700        READ CTLCARD INTO CTL-RECORD                              02670026
+026800           AT END                                                 02680026
+026900              MOVE '10' TO WS-CTLCARD-STATUS                      02690026
+027000        END-READ                                                  02700026
+027100        IF WS-CTLCARD-STATUS = '00'                               02710026
+027200           IF CTL-RUN-DATE NOT = ZEROS                            02720026
+027300              MOVE CTL-RUN-DATE TO WS-RUN-DATE                    02730026
+027400           END-IF                                                 02740026
+027500           MOVE CTL-EXP-COUNT TO WS-EXPECTED-COUNT                02750026
+027600           SET WS-CTLCARD-PRESENT TO TRUE                         02760026
+027700        END-IF                                                    02770026
+027800        CLOSE CTLCARD                                             02780026
+027900     END-IF                                                       02790026
+028000                                                                  02800026
+028100     PERFORM A-000                                                02810026
+028200                                                                  02820026
+028300     IF WS-RESTART-ACTIVE                                         02830026
+028400        OPEN EXTEND EXCFILE                                       02840026
+028500        OPEN EXTEND EXTFILE                                       02850026
+028600     ELSE                                                         02860026
+028700        OPEN OUTPUT EXCFILE                                       02870026
+028800        OPEN OUTPUT EXTFILE                                       02880026
+028900     END-IF                                                       02890026
+029000                                                                  02900026
+029100     PERFORM A-002 UNTIL WS-EOF-REACHED                           02910026
+029200                                                                  02920026
+029300     PERFORM B-001                                                02930026
+029400                                                                  02940026
+029500     CLOSE EMPFILE                                                02950026
+029600     CLOSE REPFILE                                                02960026
+029700     CLOSE EXCFILE                                                02970026
+029800     CLOSE EXTFILE                                                02980026
+029900                                                                  02990026
+030000     MOVE SPACES TO CHK-LAST-NAME                                 03000026
+030100     OPEN OUTPUT RESTARTFILE                                      03010026
+030200     WRITE RF-RECORD FROM CHK-RECORD                              03020026
+030300     CLOSE RESTARTFILE                                            03030026
+030400                                                                  03040026
+030500 A-999.                                                           03050026
+030600                                                                  03060026
+030700     GOBACK.                                                      03070026
+030800                                                                  03080026
+030900*----------------------------------------------------------------*03090026
+031000*    A-000 CHECKS RESTARTFILE FOR AN OUTSTANDING CHECKPOINT FROM *03100026
+031100*    A PRIOR RUN THAT DID NOT FINISH, AND IF ONE IS FOUND,       *03110026
+031200*    RESTORES THE RUNNING TOTALS AND REMEMBERS THE LAST KEY      *03120026
+031300*    PROCESSED SO EMPFILE RECORDS UP TO THAT KEY ARE SKIPPED.    *03130026
+031400*    RESTARTFILE MAY HOLD MORE THAN ONE CHECKPOINT WRITTEN THIS  *03140026
+031500*    RUN (A-005 RUNS EVERY FEW RECORDS), SO A-000-READ IS CALLED *03150026
+031600*    TO END OF FILE AND THE LAST RECORD READ - THE LATEST        *03160026
+031700*    CHECKPOINT - IS THE ONE RESTORED FROM.                      *03170026
+031800*----------------------------------------------------------------*03180026
+031900 A-000.                                                           03190026
+032000                                                                  03200026
+032100     OPEN INPUT RESTARTFILE                                       03210026
+032200     IF WS-RESTART-STATUS = '00'                                  03220026
+032300        PERFORM A-000-READ UNTIL WS-RESTART-EOF                   03230026
+032400        IF CHK-LAST-NAME NOT = SPACES                             03240026
+032500           MOVE CHK-LAST-NAME    TO WS-RESTART-KEY                03250026
+032600           MOVE CHK-MALE-COUNT   TO MaleCount                     03260026
+032700           MOVE CHK-FEMALE-COUNT TO FemaleCount                   03270026
+032800           MOVE CHK-TOTAL-COUNT  TO TotalCount                    03280026
+032900           MOVE CHK-REJECT-COUNT TO WS-RejectCount                03290026
+033000           MOVE CHK-SALARY-MAX   TO WS-SALARY-X                   03300026
+033100           MOVE CHK-SALARY-MIN   TO WS-SALARY-MIN                 03310026
+033200           MOVE CHK-SALARY-SUM   TO WS-SALARY-SUM                 03320026
+033300           MOVE CHK-SALARY-SUM-M TO WS-SALARY-SUM-M               03330026
+033400           MOVE CHK-SALARY-SUM-F TO WS-SALARY-SUM-F               03340026
+033500           PERFORM A-000-TENURE VARYING WS-TENURE-SUB FROM 1 BY 1 03350026
+033600                   UNTIL WS-TENURE-SUB > 5                        03360026
+033700           SET WS-RESTART-ACTIVE TO TRUE                          03370026
+033800        END-IF                                                    03380026
+033900        CLOSE RESTARTFILE                                         03390026
+034000     END-IF.                                                      03400026
+034100                                                                  03410026
+034200*----------------------------------------------------------------*03420026
+034300*    A-000-READ READS ONE RECORD FROM RESTARTFILE INTO           *03430026
+034400*    CHK-RECORD.  AT END LEAVES CHK-RECORD HOLDING THE LAST      *03440026
+034500*    RECORD SUCCESSFULLY READ, SINCE READ AT END DOES NOT        *03450026
+034600*    DISTURB THE RECORD AREA.                                    *03460026
+034700*----------------------------------------------------------------*03470026
+034800 A-000-READ.                                                      03480026
+034900                                                                  03490026
+035000     READ RESTARTFILE INTO CHK-RECORD                             03500026
+035100         AT END                                                   03510026
+035200            SET WS-RESTART-EOF TO TRUE                            03520026
+035300     END-READ.                                                    03530026
+035400                                                                  03540026
+035500*----------------------------------------------------------------*03550026
+035600*    A-000-TENURE RESTORES ONE TENURE-BAND COUNT AND SALARY SUM  *03560026
+035700*    FROM THE CHECKPOINT RECORD, INDEXED BY WS-TENURE-SUB.       *03570026
+035800*----------------------------------------------------------------*03580026
+035900 A-000-TENURE.                                                    03590026
+036000                                                                  03600026
+036100     MOVE CHK-TENURE-COUNT(WS-TENURE-SUB)                         03610026
+036200          TO WS-TENURE-COUNT(WS-TENURE-SUB)                       03620026
+036300     MOVE CHK-TENURE-SAL-SUM(WS-TENURE-SUB)                       03630026
+036400          TO WS-TENURE-SAL-SUM(WS-TENURE-SUB).                    03640026
+036500                                                                  03650026
+036600*----------------------------------------------------------------*03660026
+036700*    A-002 READS ONE EMPLOYEE RECORD AND, WHILE MORE RECORDS     *03670026
+036800*    REMAIN, HANDS IT OFF FOR EDIT/ACCUMULATION IN A-003.        *03680026
+036900*----------------------------------------------------------------*03690026
+037000 A-002.                                                           03700026
+037100                                                                  03710026
+037200     INITIALIZE WS-INPUTFILE-1                                    03720026
+037300     READ EMPFILE INTO WS-INPUTFILE-1                             03730026
+037400         AT END                                                   03740026
+037500            SET WS-EOF-REACHED TO TRUE                            03750026
+037600         NOT AT END                                               03760026
+037700            IF WS-RESTART-ACTIVE AND NAME-A NOT > WS-RESTART-KEY  03770026
+037800               CONTINUE                                           03780026
+037900            ELSE                                                  03790026
+038000               PERFORM A-003                                      03800026
+038100               PERFORM A-004                                      03810026
+038200            END-IF                                                03820026
+038300     END-READ.                                                    03830026
+038400                                                                  03840026
+038500*----------------------------------------------------------------*03850026
+038600*    A-004 COUNTS RECORDS SINCE THE LAST CHECKPOINT AND, EVERY   *03860026
+038700*    WS-CHECKPOINT-INTERVAL RECORDS, SAVES THE RUNNING TOTALS TO *03870026
+038800*    RESTARTFILE SO A RERUN CAN RESUME FROM THIS POINT.          *03880026
+038900*----------------------------------------------------------------*03890026
+039000 A-004.                                                           03900026
+039100                                                                  03910026
+039200     ADD 1 TO WS-RECS-SINCE-CHECKPOINT                            03920026
+039300     IF WS-RECS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL        03930026
+039400        PERFORM A-005                                             03940026
+039500        MOVE ZEROS TO WS-RECS-SINCE-CHECKPOINT                    03950026
+039600     END-IF.                                                      03960026
+039700                                                                  03970026
+039800*----------------------------------------------------------------*03980026
+039900*    A-005 WRITES THE CURRENT RUNNING TOTALS TO RESTARTFILE AS A *03990026
+040000*    CHECKPOINT, KEYED BY THE LAST EMPLOYEE SUCCESSFULLY         *04000026
+040100*    PROCESSED.  THE FILE IS FULLY REWRITTEN EACH CHECKPOINT.    *04010026
+040200*----------------------------------------------------------------*04020026
+040300 A-005.                                                           04030026
+040400                                                                  04040026
+040500     MOVE NAME-A           TO CHK-LAST-NAME                       04050026
+040600     MOVE MaleCount         TO CHK-MALE-COUNT                     04060026
+040700     MOVE FemaleCount       TO CHK-FEMALE-COUNT                   04070026
+040800     MOVE TotalCount        TO CHK-TOTAL-COUNT                    04080026
+040900     MOVE WS-RejectCount    TO CHK-REJECT-COUNT                   04090026
+041000     MOVE WS-SALARY-X       TO CHK-SALARY-MAX                     04100026
+041100     MOVE WS-SALARY-MIN     TO CHK-SALARY-MIN                     04110026
+041200     MOVE WS-SALARY-SUM     TO CHK-SALARY-SUM                     04120026
+041300     MOVE WS-SALARY-SUM-M   TO CHK-SALARY-SUM-M                   04130026
+041400     MOVE WS-SALARY-SUM-F   TO CHK-SALARY-SUM-F                   04140026
+041500     PERFORM A-005-TENURE VARYING WS-TENURE-SUB FROM 1 BY 1       04150026
+041600             UNTIL WS-TENURE-SUB > 5                              04160026
+041700                                                                  04170026
+041800     OPEN OUTPUT RESTARTFILE                                      04180026
+041900     WRITE RF-RECORD FROM CHK-RECORD                              04190026
+042000     CLOSE RESTARTFILE.                                           04200026
+042100                                                                  04210026
+042200*----------------------------------------------------------------*04220026
+042300*    A-005-TENURE SAVES ONE TENURE-BAND COUNT AND SALARY SUM     *04230026
+042400*    INTO THE CHECKPOINT RECORD, INDEXED BY WS-TENURE-SUB.       *04240026
+042500*----------------------------------------------------------------*04250026
+042600 A-005-TENURE.                                                    04260026
+042700                                                                  04270026
+042800     MOVE WS-TENURE-COUNT(WS-TENURE-SUB)                          04280026
+042900          TO CHK-TENURE-COUNT(WS-TENURE-SUB)                      04290026
+043000     MOVE WS-TENURE-SAL-SUM(WS-TENURE-SUB)                        04300026
+043100          TO CHK-TENURE-SAL-SUM(WS-TENURE-SUB).                   04310026
+043200                                                                  04320026
+043300*----------------------------------------------------------------*04330026
+043400*    A-003 ACCUMULATES THE MALE/FEMALE/TOTAL HEADCOUNTS AND      *04340026
+043500*    THE SALARY STATISTICS (MAXIMUM, MINIMUM, AND THE SUMS       *04350026
+043600*    NEEDED TO COMPUTE THE OVERALL AND PER-SEX AVERAGES).        *04360026
+043700*----------------------------------------------------------------*04370026
+043800 A-003.                                                           04380026
+043900                                                                  04390026
+044000     PERFORM C-001                                                04400026
+044100                                                                  04410026
+044200     IF WS-RECORD-VALID                                           04420026
+044300        IF SALARY > WS-SALARY-X                                   04430026
+044400           MOVE SALARY TO WS-SALARY-X                             04440026
+044500        END-IF                                                    04450026
+044600                                                                  04460026
+044700        IF SALARY < WS-SALARY-MIN                                 04470026
+044800           MOVE SALARY TO WS-SALARY-MIN                           04480026
+044900        END-IF                                                    04490026
+045000                                                                  04500026
+045100        ADD SALARY TO WS-SALARY-SUM                               04510026
+045200                                                                  04520026
+045300        EVALUATE SEX                                              04530026
+045400          WHEN 'M'                                                04540026
+045500            ADD 1 TO MaleCount                                    04550026
+045600            ADD 1 TO TotalCount                                   04560026
+045700            ADD SALARY TO WS-SALARY-SUM-M                         04570026
+045800          WHEN 'F'                                                04580026
+045900            ADD 1 TO FemaleCount                                  04590026
+046000            ADD 1 TO TotalCount                                   04600026
+046100            ADD SALARY TO WS-SALARY-SUM-F                         04610026
+046200        END-EVALUATE                                              04620026
+046300                                                                  04630026
+046400        PERFORM D-001                                             04640026
+046500        PERFORM D-002                                             04650026
+046600     ELSE                                                         04660026
+046700        ADD 1 TO WS-RejectCount                                   04670026
+046800        PERFORM C-002                                             04680026
+046900     END-IF.                                                      04690026
+047000                                                                  04700026
+047100*----------------------------------------------------------------*04710026
+047200*    C-001 EDITS SEX AND DOJ ON THE CURRENT RECORD.  SEX MUST    *04720026
+047300*    BE M OR F, AND DOJ MUST BE A REAL YYYYMMDD CALENDAR DATE.   *04730026
+047400*    WS-RECORD-VALID IS SET OFF AND WS-REJECT-REASON IS LOADED   *04740026
+047500*    WHEN EITHER EDIT FAILS.                                     *04750026
+047600*----------------------------------------------------------------*04760026
+047700 C-001.                                                           04770026
+047800                                                                  04780026
+047900     MOVE 'Y'    TO WS-VALID-SWITCH                               04790026
+048000     MOVE SPACES TO WS-REJECT-REASON                              04800026
+048100     MOVE 28     TO WS-MAX-DAYS(2)                                04810026
+048200     MOVE DOJ    TO WS-DOJ-CHECK                                  04820026
+048300                                                                  04830026
+048400     IF WS-DOJ-CHECK(1:8) NOT NUMERIC                             04840026
+048500        MOVE 'N' TO WS-VALID-SWITCH                               04850026
+048600        MOVE 'INVALID DATE OF JOINING' TO WS-REJECT-REASON        04860026
+048700     ELSE                                                         04870026
+048800        DIVIDE WS-DOJ-YEAR-N BY 4   GIVING WS-LEAP-QUOTIENT       04880026
+048900               REMAINDER WS-LEAP-REM-4                            04890026
+049000        DIVIDE WS-DOJ-YEAR-N BY 100 GIVING WS-LEAP-QUOTIENT       04900026
+049100               REMAINDER WS-LEAP-REM-100                          04910026
+049200        DIVIDE WS-DOJ-YEAR-N BY 400 GIVING WS-LEAP-QUOTIENT       04920026
+049300               REMAINDER WS-LEAP-REM-400                          04930026
+049400        IF (WS-LEAP-REM-4 = 0 AND WS-LEAP-REM-100 NOT = 0)        04940026
+049500                               OR WS-LEAP-REM-400 = 0             04950026
+049600           MOVE 29 TO WS-MAX-DAYS(2)                              04960026
+049700        END-IF                                                    04970026
+049800        IF WS-DOJ-MONTH-N < 1 OR WS-DOJ-MONTH-N > 12              04980026
+049900           MOVE 'N' TO WS-VALID-SWITCH                            04990026
+050000           MOVE 'INVALID DATE OF JOINING' TO WS-REJECT-REASON     05000026
+050100        ELSE                                                      05010026
+050200           IF WS-DOJ-DAY-N < 1                                    05020026
+050300              OR WS-DOJ-DAY-N > WS-MAX-DAYS(WS-DOJ-MONTH-N)       05030026
+050400              MOVE 'N' TO WS-VALID-SWITCH                         05040026
+050500              MOVE 'INVALID DATE OF JOINING' TO WS-REJECT-REASON  05050026
+050600           END-IF                                                 05060026
+050700        END-IF                                                    05070026
+050800     END-IF                                                       05080026
+050900                                                                  05090026
+051000     IF SEX NOT = 'M' AND SEX NOT = 'F'                           05100026
+051100        MOVE 'N' TO WS-VALID-SWITCH                               05110026
+051200        IF WS-REJECT-REASON = SPACES                              05120026
+051300           MOVE 'INVALID SEX CODE' TO WS-REJECT-REASON            05130026
+051400        ELSE                                                      05140026
+051500           MOVE 'INVALID SEX CODE AND DATE OF JOINING'            05150026
+051600                TO WS-REJECT-REASON                               05160026
+051700        END-IF                                                    05170026
+051800     END-IF.                                                      05180026
+051900                                                                  05190026
+052000*----------------------------------------------------------------*05200026
+052100*    C-002 WRITES THE REJECTED RECORD AND ITS REASON TO THE      *05210026
+052200*    EXCEPTIONS REPORT.                                          *05220026
+052300*----------------------------------------------------------------*05230026
+052400 C-002.                                                           05240026
+052500                                                                  05250026
+052600     MOVE SPACES TO WS-EXCEPTION-LINE                             05260026
+052700     STRING NAME-A DELIMITED BY SIZE                              05270026
+052800            ' SEX='   DELIMITED BY SIZE SEX     DELIMITED BY SIZE 05280026
+052900            ' DOJ='   DELIMITED BY SIZE DOJ     DELIMITED BY SIZE 05290026
+053000            ' REASON=' DELIMITED BY SIZE                          05300026
+053100            WS-REJECT-REASON DELIMITED BY SIZE                    05310026
+053200            INTO WS-EXCEPTION-LINE                                05320026
+053300     WRITE EXC-LINE FROM WS-EXCEPTION-LINE AFTER ADVANCING 1 LINE.05330026
+053400                                                                  05340026
+053500*----------------------------------------------------------------*05350026
+053600*    D-001 CLASSIFIES THE CURRENT EMPLOYEE INTO A TENURE BAND,   *05360026
+053700*    BASED ON COMPLETE YEARS OF SERVICE FROM DOJ TO THE RUN      *05370026
+053800*    DATE, AND ACCUMULATES THE COUNT AND SALARY SUM FOR THAT     *05380026
+053900*    BAND.  WS-DOJ-NUM IS STILL SET FROM THE CALL TO C-001.      *05390026
+054000*----------------------------------------------------------------*05400026
+054100 D-001.                                                           05410026
+054200                                                                  05420026
+054300     COMPUTE WS-TENURE-YEARS = WS-RUN-YEAR - WS-DOJ-YEAR-N        05430026
+054400                                                                  05440026
+054500     IF WS-RUN-MONTH < WS-DOJ-MONTH-N                             05450026
+054600        OR (WS-RUN-MONTH = WS-DOJ-MONTH-N AND                     05460026
+054700            WS-RUN-DAY < WS-DOJ-DAY-N)                            05470026
+054800        SUBTRACT 1 FROM WS-TENURE-YEARS                           05480026
+054900     END-IF                                                       05490026
+055000                                                                  05500026
+055100     EVALUATE TRUE                                                05510026
+055200       WHEN WS-TENURE-YEARS < 1                                   05520026
+055300         MOVE 1 TO WS-TENURE-SUB                                  05530026
+055400       WHEN WS-TENURE-YEARS < 3                                   05540026
+055500         MOVE 2 TO WS-TENURE-SUB                                  05550026
+055600       WHEN WS-TENURE-YEARS < 5                                   05560026
+055700         MOVE 3 TO WS-TENURE-SUB                                  05570026
+055800       WHEN WS-TENURE-YEARS < 10                                  05580026
+055900         MOVE 4 TO WS-TENURE-SUB                                  05590026
+056000       WHEN OTHER                                                 05600026
+056100         MOVE 5 TO WS-TENURE-SUB                                  05610026
+056200     END-EVALUATE                                                 05620026
+056300                                                                  05630026
+056400     ADD 1      TO WS-TENURE-COUNT(WS-TENURE-SUB)                 05640026
+056500     ADD SALARY TO WS-TENURE-SAL-SUM(WS-TENURE-SUB).              05650026
+056600                                                                  05660026
+056700*----------------------------------------------------------------*05670026
+056800*    D-002 WRITES ONE RECORD TO THE PAYROLL EXTRACT FILE FOR     *05680026
+056900*    THE CURRENT EMPLOYEE.  WS-TENURE-SUB IS STILL SET FROM      *05690026
+057000*    THE CALL TO D-001.                                          *05700026
+057100*----------------------------------------------------------------*05710026
+057200 D-002.                                                           05720026
+057300                                                                  05730026
+057400     MOVE NAME-A TO EXT-NAME-A                                    05740026
+057500     MOVE SEX    TO EXT-SEX                                       05750026
+057600     MOVE DOJ    TO EXT-DOJ                                       05760026
+057700     MOVE SALARY TO EXT-SALARY                                    05770026
+057800     MOVE WS-TENURE-LABEL(WS-TENURE-SUB) TO EXT-TENURE-BAND       05780026
+057900     WRITE XF-RECORD FROM EXT-RECORD.                             05790026
+058000                                                                  05800026
+058100*----------------------------------------------------------------*05810026
+058200*    B-001 COMPUTES THE OVERALL AND PER-SEX AVERAGE SALARIES     *05820026
+058300*    AND PRINTS THE STATISTICAL SALARY REPORT TO REPFILE.        *05830026
+058400*----------------------------------------------------------------*05840026
+058500 B-001.                                                           05850026
+058600                                                                  05860026
+058700     IF TotalCount > 0                                            05870026
+058800        COMPUTE WS-AVG-SALARY = WS-SALARY-SUM / TotalCount        05880026
+058900     END-IF                                                       05890026
+059000     IF MaleCount > 0                                             05900026
+059100        COMPUTE WS-AVG-SALARY-M = WS-SALARY-SUM-M / MaleCount     05910026
+059200     END-IF                                                       05920026
+059300     IF FemaleCount > 0                                           05930026
+059400        COMPUTE WS-AVG-SALARY-F = WS-SALARY-SUM-F / FemaleCount   05940026
+059500     END-IF                                                       05950026
+059600                                                                  05960026
+059700     MOVE WS-SALARY-X   TO WS-SALARY-X-D                          05970026
+059800     MOVE WS-SALARY-MIN TO WS-SALARY-MIN-D                        05980026
+059900     MOVE WS-AVG-SALARY   TO WS-AVG-SALARY-D                      05990026
+060000     MOVE WS-AVG-SALARY-M TO WS-AVG-SALARY-M-D                    06000026
+060100     MOVE WS-AVG-SALARY-F TO WS-AVG-SALARY-F-D                    06010026
+060200                                                                  06020026
+060300     MOVE SPACES TO WS-REPORT-LINE                                06030026
+060400     STRING 'EMPLOYEE SALARY STATISTICS REPORT' DELIMITED BY SIZE 06040026
+060500            INTO WS-REPORT-LINE                                   06050026
+060600     WRITE REP-LINE FROM WS-REPORT-LINE AFTER ADVANCING 1 LINE.   06060026
+060700                                                                  06070026
+060800     MOVE SPACES TO WS-REPORT-LINE                                06080026
+060900     WRITE REP-LINE FROM WS-REPORT-LINE AFTER ADVANCING 1 LINE.   06090026
+061000                                                                  06100026
+061100     MOVE SPACES TO WS-REPORT-LINE                                06110026
+061200     STRING 'MALE EMPLOYEES        : ' MaleCount DELIMITED BY SIZE06120026
+061300            INTO WS-REPORT-LINE                                   06130026
+061400     WRITE REP-LINE FROM WS-REPORT-LINE AFTER ADVANCING 1 LINE.   06140026
+061500                                                                  06150026
+061600     MOVE SPACES TO WS-REPORT-LINE                                06160026
+061700     STRING 'FEMALE EMPLOYEES       : ' FemaleCount               06170026
+061800            DELIMITED BY SIZE INTO WS-REPORT-LINE                 06180026
+061900     WRITE REP-LINE FROM WS-REPORT-LINE AFTER ADVANCING 1 LINE.   06190026
+062000                                                                  06200026
+062100     MOVE SPACES TO WS-REPORT-LINE                                06210026
+062200     STRING 'TOTAL EMPLOYEES        : ' TotalCount                06220026
+062300            DELIMITED BY SIZE INTO WS-REPORT-LINE                 06230026
+062400     WRITE REP-LINE FROM WS-REPORT-LINE AFTER ADVANCING 1 LINE.   06240026
+062500                                                                  06250026
+062600     MOVE SPACES TO WS-REPORT-LINE                                06260026
+062700     STRING 'REJECTED RECORDS       : ' WS-RejectCount            06270026
+062800            DELIMITED BY SIZE INTO WS-REPORT-LINE                 06280026
+062900     WRITE REP-LINE FROM WS-REPORT-LINE AFTER ADVANCING 1 LINE.   06290026
+063000                                                                  06300026
+063100     PERFORM B-002                                                06310026
+063200                                                                  06320026
+063300     MOVE SPACES TO WS-REPORT-LINE                                06330026
+063400     STRING 'MAXIMUM SALARY         : ' WS-SALARY-X-D             06340026
+063500            DELIMITED BY SIZE INTO WS-REPORT-LINE                 06350026
+063600     WRITE REP-LINE FROM WS-REPORT-LINE AFTER ADVANCING 1 LINE.   06360026
+063700                                                                  06370026
+063800     MOVE SPACES TO WS-REPORT-LINE                                06380026
+063900     STRING 'MINIMUM SALARY         : ' WS-SALARY-MIN-D           06390026
+064000            DELIMITED BY SIZE INTO WS-REPORT-LINE                 06400026
+064100     WRITE REP-LINE FROM WS-REPORT-LINE AFTER ADVANCING 1 LINE.   06410026
+064200                                                                  06420026
+064300     MOVE SPACES TO WS-REPORT-LINE                                06430026
+064400     STRING 'AVERAGE SALARY OVERALL : ' WS-AVG-SALARY-D           06440026
+064500            DELIMITED BY SIZE INTO WS-REPORT-LINE                 06450026
+064600     WRITE REP-LINE FROM WS-REPORT-LINE AFTER ADVANCING 1 LINE.   06460026
+064700                                                                  06470026
+064800     MOVE SPACES TO WS-REPORT-LINE                                06480026
+064900     STRING 'AVERAGE SALARY - MALE  : ' WS-AVG-SALARY-M-D         06490026
+065000            DELIMITED BY SIZE INTO WS-REPORT-LINE                 06500026
+065100     WRITE REP-LINE FROM WS-REPORT-LINE AFTER ADVANCING 1 LINE.   06510026
+065200                                                                  06520026
+065300     MOVE SPACES TO WS-REPORT-LINE                                06530026
+065400     STRING 'AVERAGE SALARY - FEMALE: ' WS-AVG-SALARY-F-D         06540026
+065500            DELIMITED BY SIZE INTO WS-REPORT-LINE                 06550026
+065600     WRITE REP-LINE FROM WS-REPORT-LINE AFTER ADVANCING 1 LINE.   06560026
+065700                                                                  06570026
+065800     MOVE SPACES TO WS-REPORT-LINE                                06580026
+065900     WRITE REP-LINE FROM WS-REPORT-LINE AFTER ADVANCING 1 LINE.   06590026
+066000                                                                  06600026
+066100     MOVE SPACES TO WS-REPORT-LINE                                06610026
+066200     STRING 'TENURE BREAKDOWN AS OF ' DELIMITED BY SIZE           06620026
+066300            WS-RUN-YEAR  DELIMITED BY SIZE '-' DELIMITED BY SIZE  06630026
+066400            WS-RUN-MONTH DELIMITED BY SIZE '-' DELIMITED BY SIZE  06640026
+066500            WS-RUN-DAY   DELIMITED BY SIZE                        06650026
+066600            INTO WS-REPORT-LINE                                   06660026
+066700     WRITE REP-LINE FROM WS-REPORT-LINE AFTER ADVANCING 1 LINE.   06670026
+066800                                                                  06680026
+066900     PERFORM E-001 VARYING WS-TENURE-SUB FROM 1 BY 1              06690026
+067000             UNTIL WS-TENURE-SUB > 5.                             06700026
+067100                                                                  06710026
+067200*----------------------------------------------------------------*06720026
+067300*    E-001 PRINTS ONE LINE OF THE TENURE BREAKDOWN (COUNT AND    *06730026
+067400*    AVERAGE SALARY) FOR THE BAND INDEXED BY WS-TENURE-SUB.      *06740026
+067500*----------------------------------------------------------------*06750026
+067600 E-001.                                                           06760026
+067700                                                                  06770026
+067800     MOVE ZEROS TO WS-TENURE-AVG-SAL                              06780026
+067900     IF WS-TENURE-COUNT(WS-TENURE-SUB) > 0                        06790026
+068000        COMPUTE WS-TENURE-AVG-SAL =                               06800026
+068100                WS-TENURE-SAL-SUM(WS-TENURE-SUB) /                06810026
+068200                WS-TENURE-COUNT(WS-TENURE-SUB)                    06820026
+068300     END-IF                                                       06830026
+068400     MOVE WS-TENURE-AVG-SAL TO WS-TENURE-AVG-SAL-D                06840026
+068500                                                                  06850026
+068600     MOVE SPACES TO WS-REPORT-LINE                                06860026
+068700     STRING '  ' DELIMITED BY SIZE                                06870026
+068800            WS-TENURE-LABEL(WS-TENURE-SUB) DELIMITED BY SIZE      06880026
+068900            'COUNT: ' DELIMITED BY SIZE                           06890026
+069000            WS-TENURE-COUNT(WS-TENURE-SUB) DELIMITED BY SIZE      06900026
+069100            ' AVG SALARY: ' DELIMITED BY SIZE                     06910026
+069200            WS-TENURE-AVG-SAL-D DELIMITED BY SIZE                 06920026
+069300            INTO WS-REPORT-LINE                                   06930026
+069400     WRITE REP-LINE FROM WS-REPORT-LINE AFTER ADVANCING 1 LINE.   06940026
+069500                                                                  06950026
+069600*----------------------------------------------------------------*06960026
+069700*    B-002 CHECKS TotalCount AGAINST THE EXPECTED COUNT FROM     *06970026
+069800*    THE CTLCARD CONTROL RECORD, WHEN ONE WAS SUPPLIED, AND      *06980026
+069900*    PRINTS A MATCH OR MISMATCH LINE TO THE STATISTICS REPORT.   *06990026
+070000*----------------------------------------------------------------*07000026
+070100 B-002.                                                           07010026
+070200                                                                  07020026
+070300     IF WS-CTLCARD-PRESENT AND WS-EXPECTED-COUNT NOT = ZERO       07030026
+070400        MOVE SPACES TO WS-REPORT-LINE                             07040026
+070500        IF TotalCount = WS-EXPECTED-COUNT                         07050026
+070600           STRING 'CONTROL TOTAL CHECK    : MATCH (EXPECTED '     07060026
+070700                  DELIMITED BY SIZE                               07070026
+070800                  WS-EXPECTED-COUNT DELIMITED BY SIZE             07080026
+070900                  ')' DELIMITED BY SIZE                           07090026
+071000                  INTO WS-REPORT-LINE                             07100026
+071100        ELSE                                                      07110026
+071200           STRING 'CONTROL TOTAL CHECK    : MISMATCH - EXPECTED ' 07120026
+071300                  DELIMITED BY SIZE                               07130026
+071400                  WS-EXPECTED-COUNT DELIMITED BY SIZE             07140026
+071500                  ' GOT ' DELIMITED BY SIZE                       07150026
+071600                  TotalCount DELIMITED BY SIZE                    07160026
+071700                  INTO WS-REPORT-LINE                             07170026
+071800           MOVE 4 TO RETURN-CODE                                  07180026
+071900        END-IF                                                    07190026
+072000        WRITE REP-LINE FROM WS-REPORT-LINE AFTER ADVANCING 1 LINE 07200026
+072100     END-IF.                                                      07210026
