@@ -0,0 +1,20 @@
+      ******************************************************************
+      *    EMPREC.CPY                                                 *
+      *    EMPLOYEE RECORD LAYOUT - 27 BYTES.                         *
+      *    SHARED BY EVERY PROGRAM THAT READS, REPORTS ON, OR         *
+      *    MAINTAINS THE EMPLOYEE FILE SO THE LAYOUT STAYS IN SYNC.   *
+      *----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    ----------------------------------------------------------
+      *    2026-08-08  RKM  INITIAL VERSION, PULLED FROM PROGRAM2'S
+      *                     WS-INPUTFILE-1.
+      *    2026-08-08  RKM  SALARY WIDENED FROM PIC X(04) TO A TRUE
+      *                     NUMERIC PIC 9(06) FIELD SO SALARY CAN BE
+      *                     COMPARED AND TOTALED ARITHMETICALLY.
+      *                     RECORD LENGTH CHANGES FROM 25 TO 27 BYTES.
+      ******************************************************************
+       01  EMP-RECORD.
+           03  NAME-A              PIC X(10).
+           03  SEX                 PIC X(01).
+           03  DOJ                 PIC X(10).
+           03  SALARY              PIC 9(06).
