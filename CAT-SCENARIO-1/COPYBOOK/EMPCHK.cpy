@@ -0,0 +1,32 @@
+      ******************************************************************
+      *    EMPCHK.CPY                                                 *
+      *    CHECKPOINT/RESTART RECORD FOR THE EMPLOYEE PROCESSING RUN  *
+      *    IN PROGRAM2 - 148 BYTES.  HOLDS THE KEY OF THE LAST         *
+      *    EMPLOYEE RECORD SUCCESSFULLY PROCESSED, TOGETHER WITH ALL  *
+      *    RUNNING TOTALS NEEDED TO RESUME WITHOUT RECOUNTING.  A     *
+      *    BLANK CHK-LAST-NAME MEANS NO RESTART IS OUTSTANDING.       *
+      *----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    ----------------------------------------------------------
+      *    2026-08-08  RKM  INITIAL VERSION, FOR PROGRAM2 RESTART.
+      *    2026-08-08  RKM  WIDENED THE HEADCOUNT/REJECT COUNTERS     *
+      *                     FROM PIC 9(02) TO PIC 9(06) SO THEY NO    *
+      *                     LONGER WRAP PAST 99 EMPLOYEES.             *
+      *    2026-08-08  RKM  WIDENED CHK-TENURE-COUNT FROM PIC 9(02)   *
+      *                     TO PIC 9(06) FOR THE SAME REASON - A      *
+      *                     SINGLE TENURE BAND CAN ALSO EXCEED 99.    *
+      *                     RECORD GREW FROM 128 TO 148 BYTES.         *
+      ******************************************************************
+       01  CHK-RECORD.
+           03  CHK-LAST-NAME       PIC X(10).
+           03  CHK-MALE-COUNT      PIC 9(06).
+           03  CHK-FEMALE-COUNT    PIC 9(06).
+           03  CHK-TOTAL-COUNT     PIC 9(06).
+           03  CHK-REJECT-COUNT    PIC 9(06).
+           03  CHK-SALARY-MAX      PIC 9(06).
+           03  CHK-SALARY-MIN      PIC 9(06).
+           03  CHK-SALARY-SUM      PIC 9(09).
+           03  CHK-SALARY-SUM-M    PIC 9(09).
+           03  CHK-SALARY-SUM-F    PIC 9(09).
+           03  CHK-TENURE-COUNT    PIC 9(06) OCCURS 5.
+           03  CHK-TENURE-SAL-SUM  PIC 9(09) OCCURS 5.
