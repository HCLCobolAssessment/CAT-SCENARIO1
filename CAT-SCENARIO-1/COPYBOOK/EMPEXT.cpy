@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    EMPEXT.CPY                                                 *
+      *    PAYROLL EXTRACT RECORD FOR PROGRAM2 - 47 BYTES.  ONE        *
+      *    RECORD PER EMPLOYEE SUCCESSFULLY PROCESSED (REJECTED        *
+      *    RECORDS ARE NOT EXTRACTED), CARRYING THE EMPLOYEE'S         *
+      *    TENURE BAND ALONGSIDE THE MASTER FIELDS FOR DOWNSTREAM      *
+      *    PAYROLL SYSTEMS TO CONSUME WITHOUT RECOMPUTING IT.          *
+      *----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    ----------------------------------------------------------
+      *    2026-08-08  RKM  INITIAL VERSION, FOR THE PROGRAM2 EXTRACT.
+      ******************************************************************
+       01  EXT-RECORD.
+           03  EXT-NAME-A          PIC X(10).
+           03  EXT-SEX             PIC X(01).
+           03  EXT-DOJ             PIC X(10).
+           03  EXT-SALARY          PIC 9(06).
+           03  EXT-TENURE-BAND     PIC X(20).
