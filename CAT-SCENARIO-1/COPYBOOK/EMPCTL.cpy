@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    EMPCTL.CPY                                                 *
+      *    CONTROL CARD FOR PROGRAM2 - 14 BYTES.  SUPPLIED BY THE      *
+      *    JCL AS CTLCARD.  CTL-RUN-DATE OVERRIDES THE SYSTEM DATE     *
+      *    WHEN NON-ZERO (YYYYMMDD); CTL-EXP-COUNT IS THE EXPECTED     *
+      *    EMPLOYEE COUNT FOR THE RUN'S CONTROL-TOTAL CHECK.  THE      *
+      *    CARD IS OPTIONAL - WHEN CTLCARD IS NOT SUPPLIED, PROGRAM2   *
+      *    USES THE SYSTEM DATE AND SKIPS THE CONTROL-TOTAL CHECK.     *
+      *----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    ----------------------------------------------------------
+      *    2026-08-08  RKM  INITIAL VERSION, FOR THE PROGRAM2 JCL.
+      ******************************************************************
+       01  CTL-RECORD.
+           03  CTL-RUN-DATE        PIC 9(08).
+           03  CTL-EXP-COUNT       PIC 9(06).
