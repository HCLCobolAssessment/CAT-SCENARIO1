@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    EMPTRN.CPY                                                 *
+      *    EMPLOYEE MAINTENANCE TRANSACTION RECORD - 28 BYTES.        *
+      *    ONE TRANSACTION PER EMPLOYEE KEY (NAME-A) PER MAINTENANCE  *
+      *    RUN.  TRN-ACTION IS 'A' (ADD), 'C' (CHANGE) OR 'D'         *
+      *    (DELETE).  THE TRANSACTION FILE MUST BE IN NAME-A          *
+      *    SEQUENCE, THE SAME AS THE EMPLOYEE MASTER.                 *
+      *----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    ----------------------------------------------------------
+      *    2026-08-08  RKM  INITIAL VERSION, FOR PROGRAM3 MAINTENANCE.
+      ******************************************************************
+       01  TRN-RECORD.
+           03  TRN-ACTION          PIC X(01).
+           03  TRN-NAME-A          PIC X(10).
+           03  TRN-SEX             PIC X(01).
+           03  TRN-DOJ             PIC X(10).
+           03  TRN-SALARY          PIC 9(06).
